@@ -5,79 +5,774 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT InputFile ASSIGN TO DYNAMIC filename
-ORGANIZATION IS LINE SEQUENTIAL.
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS inputFileStatus.
+SELECT OutputFile ASSIGN TO DYNAMIC outputFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS outputFileStatus.
+SELECT ControlFile ASSIGN TO DYNAMIC controlFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS controlFileStatus.
+SELECT CheckpointFile ASSIGN TO DYNAMIC checkpointFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS checkpointFileStatus.
+SELECT RepairFile ASSIGN TO DYNAMIC repairFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS repairFileStatus.
+SELECT WarningFile ASSIGN TO DYNAMIC warningFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS warningFileStatus.
+SELECT ProgressFile ASSIGN TO DYNAMIC progressFilename
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS progressFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
     FD InputFile.
     01 inputLine PIC X(512).
+    FD OutputFile EXTERNAL.
+    01 outputLine PIC X(132).
+    FD WarningFile EXTERNAL.
+    01 warningLine PIC X(132).
+    FD ControlFile.
+    01 controlLine PIC X(255).
+    FD RepairFile.
+    01 repairLine PIC X(132).
+    FD ProgressFile.
+    01 progressLine PIC X(255).
+    FD CheckpointFile.
+    01 checkpointRecord.
+        05 ckpt-input-count      PIC 9(6).
+        05 ckpt-currLineNum      PIC 9(6).
+        05 ckpt-maxLineNum       PIC 9(6).
+        05 ckpt-minLineNum       PIC 9(6).
+        05 ckpt-totalWords       PIC 9(6).
+        05 ckpt-totalLineLength  PIC 9(8).
+        05 ckpt-contentLineCount PIC 9(6).
+        05 ckpt-pageNumber       PIC 9(6).
+        05 ckpt-lineOnPage       PIC 9(6).
+        05 ckpt-currLine         PIC X(132).
+        05 ckpt-maxLine          PIC X(132).
+        05 ckpt-minLine          PIC X(132).
+        05 ckpt-outputLineCount  PIC 9(6).
+        05 ckpt-warningLineCount PIC 9(6).
+        05 ckpt-runTimestamp     PIC X(19).
 WORKING-STORAGE SECTION.
     01 END-OF-FILE PIC Z(1).
+    01 END-OF-CONTROL PIC Z(1).
+    01 END-OF-CHECKPOINT PIC Z(1).
+    01 END-OF-REPAIR PIC Z(1).
+    01 END-OF-PROGRESS PIC Z(1).
+    01 progressFilename PIC X(255).
+    01 progressFileStatus PIC XX VALUE "00".
+    01 fileAlreadyDone PIC X VALUE "N".
+    01 repairLineCount PIC 9(6) VALUE 0.
+    01 repairFileStatus PIC XX VALUE "00".
+    01 argnum PIC 9(4) COMP.
     01 filename PIC X(255).
-    01 currLine PIC X(60).
+    01 outputFilename PIC X(255).
+    01 batchMode PIC X VALUE "N".
+    01 controlFilename PIC X(255).
+    01 checkpointFilename PIC X(255).
+    01 checkpointInterval PIC 999 VALUE 100.
+    01 warningFilename PIC X(255).
+    01 repairFilename PIC X(255).
+    01 inputFileStatus PIC XX VALUE "00".
+    01 outputFileStatus PIC XX VALUE "00".
+    01 warningFileStatus PIC XX VALUE "00".
+    01 controlFileStatus PIC XX VALUE "00".
+    01 checkpointFileStatus PIC XX VALUE "00".
+    01 checkpointRealFilename PIC X(255).
+    01 restartFlagArg PIC X(1).
+    01 restartFlag PIC X(1) VALUE "N".
+    01 caseModeArg PIC X(1).
+    01 caseMode PIC X VALUE "N".
+    01 skipCount PIC 999999 VALUE 0.
+    01 skipIndex PIC 999999 VALUE 0.
+    01 wrapWidthArg PIC X(5).
+    01 wrapWidth PIC 999 VALUE 60.
+    01 currLine PIC X(132) VALUE SPACE.
     01 currLineNum PIC 999999 VALUE 1.
-    01 maxLine PIC X(60) VALUE " ".
+    01 maxLine PIC X(132) VALUE " ".
     01 maxLineNum PIC 999999 VALUE 0.
-    01 minLine PIC X(60) VALUE "AAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAAA".
+    01 minLine PIC X(132) VALUE ALL "A".
     01 minLineNum PIC 999999 VALUE 0.
     01 formatted-int PIC ZZZZZZZ9.
     01 left-justified-int PIC X(13).
     01  tally-count pic 99 value zero.
+    01 totalInputLines PIC 999999 VALUE 0.
+    01 totalWords PIC 999999 VALUE 0.
+    01 totalLineLength PIC 9(8) VALUE 0.
+    01 contentLineCount PIC 999999 VALUE 0.
+    01 avgLineLength PIC 9(6)V99 VALUE 0.
+    01 avgLineLength-disp PIC ZZZZZ9.99.
+    01 warnMsg PIC X(200) VALUE SPACE.
+    01 pageSizeArg PIC X(5).
+    01 pageSize PIC 999 VALUE 60.
+    01 runTimestamp PIC X(19) VALUE SPACE.
+    01 currentDateTime PIC X(21).
+    01 reportState.
+        05 rs-filename     PIC X(255).
+        05 rs-pageSize     PIC 999.
+        05 rs-pageNumber   PIC 9(6).
+        05 rs-lineOnPage   PIC 9(6).
+        05 rs-runTimestamp PIC X(19).
+        05 rs-outputLineCount PIC 9(6).
+        05 rs-warningLineCount PIC 9(6).
 
 
 
 PROCEDURE DIVISION.
     Begin.
-        *>Read in filename from command line
-        ACCEPT filename FROM COMMAND-LINE
+        PERFORM Get-Arguments
+        PERFORM Get-Run-Timestamp
+
+        IF batchMode = "Y"
+            PERFORM Process-Batch
+        ELSE
+            PERFORM Process-File
+        END-IF
+
+    GOBACK
+    .
+
+    Process-Batch.
+        *>control file: one input filename per line, LINE SEQUENTIAL like InputFile
+        MOVE 0 TO END-OF-CONTROL
+        OPEN INPUT ControlFile
+        IF controlFileStatus NOT = "00"
+            DISPLAY "ERROR: cannot open control file " function trim(controlFilename) " (status " controlFileStatus ")"
+            GOBACK
+        END-IF
+
+        *>a batch-level progress file (one completed filename per line, next to
+        *>the control file) tracks which control-file entries already finished
+        *>successfully in an earlier attempt at this same batch -- Clear-Checkpoint
+        *>wipes each file's own .CKPT the moment that file finishes, so without
+        *>this the per-file checkpoint alone can't tell a batch restart "files
+        *>1-14 are done, resume at file 15"; a fresh (non-restart) batch run
+        *>ignores and clears any stale progress file left over from a prior attempt
+        MOVE SPACE TO progressFilename
+        STRING function trim(controlFilename) DELIMITED BY SIZE
+            ".PROGRESS" DELIMITED BY SIZE
+            INTO progressFilename
+        IF restartFlag NOT = "Y"
+            PERFORM Clear-Batch-Progress
+        END-IF
+
+        READ ControlFile
+            AT END MOVE 1 TO END-OF-CONTROL
+        END-READ
+
+        PERFORM UNTIL END-OF-CONTROL = 1
+            IF controlLine NOT = SPACE
+                MOVE function trim(controlLine) TO filename
+                MOVE SPACE TO outputFilename
+                STRING function trim(filename) DELIMITED BY SIZE
+                    ".OUT" DELIMITED BY SIZE
+                    INTO outputFilename
+
+                MOVE "N" TO fileAlreadyDone
+                IF restartFlag = "Y"
+                    PERFORM Check-Batch-Progress
+                END-IF
+
+                IF fileAlreadyDone = "Y"
+                    DISPLAY "===== FILE: " function trim(filename) " ===== SKIP (already completed earlier in this batch)"
+                ELSE
+                    DISPLAY "===== FILE: " function trim(filename) " ====="
+
+                    PERFORM Reset-Accumulators
+                    PERFORM Process-File
+                    PERFORM Append-Batch-Progress
+                END-IF
+            END-IF
+
+            READ ControlFile
+                AT END MOVE 1 TO END-OF-CONTROL
+            END-READ
+        END-PERFORM
+        CLOSE ControlFile
+
+        *>whole batch ran to completion, so the progress file is no longer
+        *>needed for a restart, same reasoning as Clear-Checkpoint above
+        PERFORM Clear-Batch-Progress
+        .
+
+    Check-Batch-Progress.
+        MOVE 0 TO END-OF-PROGRESS
+        OPEN INPUT ProgressFile
+        IF progressFileStatus NOT = "35"
+            PERFORM UNTIL END-OF-PROGRESS = 1
+                READ ProgressFile
+                    AT END MOVE 1 TO END-OF-PROGRESS
+                END-READ
+                IF END-OF-PROGRESS NOT = 1
+                    IF function trim(progressLine) = function trim(filename)
+                        MOVE "Y" TO fileAlreadyDone
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE ProgressFile
+        END-IF
+        .
+
+    Append-Batch-Progress.
+        OPEN EXTEND ProgressFile
+        IF progressFileStatus = "35"
+            OPEN OUTPUT ProgressFile
+        END-IF
+        MOVE function trim(filename) TO progressLine
+        WRITE progressLine
+        CLOSE ProgressFile
+        .
+
+    Clear-Batch-Progress.
+        OPEN OUTPUT ProgressFile
+        CLOSE ProgressFile
+        .
+
+    Reset-Accumulators.
+        MOVE 0 TO END-OF-FILE
+        MOVE SPACE TO currLine
+        MOVE 1 TO currLineNum
+        MOVE SPACE TO maxLine
+        MOVE 0 TO maxLineNum
+        MOVE ALL "A" TO minLine
+        MOVE 0 TO minLineNum
+        MOVE 0 TO totalInputLines
+        MOVE 0 TO totalWords
+        MOVE 0 TO totalLineLength
+        MOVE 0 TO contentLineCount
+        MOVE ZERO TO tally-count
+        .
+
+    Get-Run-Timestamp.
+        *>captured once at startup so every page header across the whole run
+        *>(and every file, in BATCH mode) shows the same run date/time
+        MOVE function current-date TO currentDateTime
+        STRING currentDateTime(1:4) "-" currentDateTime(5:2) "-" currentDateTime(7:2)
+            " " currentDateTime(9:2) ":" currentDateTime(11:2) ":" currentDateTime(13:2)
+            DELIMITED BY SIZE INTO runTimestamp
+        .
+
+    Process-File.
+        MOVE SPACE TO checkpointFilename
+        STRING function trim(filename) DELIMITED BY SIZE
+            ".CKPT" DELIMITED BY SIZE
+            INTO checkpointFilename
+
+        MOVE SPACE TO warningFilename
+        STRING function trim(filename) DELIMITED BY SIZE
+            ".WARN" DELIMITED BY SIZE
+            INTO warningFilename
+
+        *>reset the paginated-report state for this file -- each file (including
+        *>each file in a BATCH run) starts back at page 1; Load-Checkpoint below
+        *>overrides rs-pageNumber/rs-lineOnPage/rs-runTimestamp on a restart so
+        *>page numbering continues where the interrupted run left off instead of
+        *>splicing a fresh page 1 (and a second, different run timestamp) into
+        *>the middle of the report
+        MOVE function trim(filename) TO rs-filename
+        MOVE pageSize TO rs-pageSize
+        MOVE 0 TO rs-pageNumber
+        MOVE 0 TO rs-lineOnPage
+        MOVE 0 TO rs-outputLineCount
+        MOVE 0 TO rs-warningLineCount
+        MOVE runTimestamp TO rs-runTimestamp
+
+        MOVE 0 TO skipCount
+        IF restartFlag = "Y"
+            PERFORM Load-Checkpoint
+        END-IF
 
         *>read in lines and store them all in bigString
         OPEN INPUT InputFile
+        IF inputFileStatus NOT = "00"
+            DISPLAY "ERROR: cannot open input file " function trim(filename) " (status " inputFileStatus ")"
+            GOBACK
+        END-IF
+
+        IF skipCount > 0
+            PERFORM Skip-Processed-Records
+            PERFORM Repair-Output-File
+            OPEN EXTEND OutputFile
+            IF outputFileStatus = "35"
+                *>prior run never got as far as writing any output, so there is
+                *>nothing to extend -- start the output file fresh instead
+                OPEN OUTPUT OutputFile
+            END-IF
+        ELSE
+            OPEN OUTPUT OutputFile
+        END-IF
+
+        IF skipCount > 0
+            PERFORM Repair-Warning-File
+            OPEN EXTEND WarningFile
+            IF warningFileStatus = "35"
+                *>prior run never got as far as writing any warnings, so there is
+                *>nothing to extend -- start the warnings file fresh instead
+                OPEN OUTPUT WarningFile
+            END-IF
+        ELSE
+            OPEN OUTPUT WarningFile
+        END-IF
+
         READ InputFile
             AT END MOVE 1 TO END-OF-FILE
+            NOT AT END ADD 1 TO totalInputLines
         END-READ
+        PERFORM Check-Input-Overflow
 
         IF END-OF-FILE = 1
+            *>the priming read above hit end-of-file immediately -- the input
+            *>file has zero records -- so leave END-OF-FILE set and skip the
+            *>body loop entirely instead of re-arming it and reading a file
+            *>that was just closed
             CLOSE InputFile
+        ELSE
+            MOVE 0 TO END-OF-FILE
         END-IF
 
-        MOVE 0 TO END-OF-FILE.
-
         PERFORM UNTIL END-OF-FILE = 1
-            CALL 'process-line' USING inputLine, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum
+            IF inputLine = SPACE
+                PERFORM Flush-Paragraph-Break
+            ELSE
+                CALL 'process-line' USING inputLine, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum, wrapWidth, totalWords, totalLineLength, totalInputLines, caseMode, reportState, contentLineCount
+            END-IF
+
+            IF FUNCTION MOD(totalInputLines, checkpointInterval) = 0
+                PERFORM Write-Checkpoint
+            END-IF
+
             READ InputFile
                 AT END MOVE 1 TO END-OF-FILE
+                NOT AT END ADD 1 TO totalInputLines
             END-READ
+            PERFORM Check-Input-Overflow
         END-PERFORM
         CLOSE InputFile
 
-        MOVE currLineNum TO formatted-int
-        DISPLAY formatted-int SPACE SPACE currLine
+        *>job ran to completion, so any earlier checkpoint is no longer needed for a restart
+        PERFORM Clear-Checkpoint
+
+        CALL 'print-line' USING currLineNum, currLine, reportState
+
+        IF currLine NOT = SPACE
+            ADD function length(function trim(currLine)) TO totalLineLength
+            ADD 1 TO contentLineCount
+
+            IF function length(function trim (currLine)) >= function length(function trim(maxLine)) THEN
+                MOVE currLine TO maxLine
+                MOVE currLineNum TO maxLineNum
+            END-IF
+
+            IF function length(function trim (currLine)) <= function length(function trim(minLine)) THEN
+                MOVE currLine TO minLine
+                MOVE currLineNum TO minLineNum
+            END-IF
+        END-IF
+
+        *>close out the final report page even if it didn't fill all the way
+        *>to the configured page size, then a blank separator before the
+        *>statistics trailer (the trailer itself is not paginated)
+        CALL 'print-footer' USING reportState
+
         DISPLAY SPACE
+        MOVE SPACE TO outputLine
+        WRITE outputLine
 
-        IF function length(function trim (currLine)) >= function length(function trim(maxLine)) THEN
-            MOVE currLine TO maxLine
-            MOVE currLineNum TO maxLineNum
+        *>a file that produced no non-blank output line at all (zero-byte input,
+        *>or input containing only blank lines) never advanced past the
+        *>WORKING-STORAGE sentinel values for maxLine/minLine/maxLineNum --
+        *>reporting those raw sentinels (and driving the leading-zero ref-mod
+        *>below off a maxLineNum of 0) would be meaningless at best and, for the
+        *>ref-mod, undefined behavior at worst, so skip straight to a plain
+        *>"no content lines" trailer instead
+        IF contentLineCount > 0
+            MOVE ZERO TO tally-count
+            inspect maxLineNum tallying tally-count for leading zeros
+            move maxLineNum (tally-count + 1 : length of maxLineNum - tally-count) to left-justified-int
+            DISPLAY "LONG   " left-justified-int maxLine
+            MOVE SPACE TO outputLine
+            STRING "LONG   " left-justified-int maxLine DELIMITED BY SIZE INTO outputLine
+            WRITE outputLine
+
+            MOVE ZERO TO tally-count
+            inspect minLineNum tallying tally-count for leading zeros
+            move minLineNum (tally-count + 1 : length of minLineNum - tally-count) to left-justified-int
+            DISPLAY "SHORT  " left-justified-int minLine
+            MOVE SPACE TO outputLine
+            STRING "SHORT  " left-justified-int minLine DELIMITED BY SIZE INTO outputLine
+            WRITE outputLine
+        ELSE
+            DISPLAY "LONG   (no content lines)"
+            MOVE SPACE TO outputLine
+            STRING "LONG   (no content lines)" DELIMITED BY SIZE INTO outputLine
+            WRITE outputLine
+
+            DISPLAY "SHORT  (no content lines)"
+            MOVE SPACE TO outputLine
+            STRING "SHORT  (no content lines)" DELIMITED BY SIZE INTO outputLine
+            WRITE outputLine
         END-IF
 
-        IF function length(function trim (currLine)) <= function length(function trim(minLine)) THEN
-            MOVE currLine TO minLine
-            MOVE currLineNum TO minLineNum
+        IF contentLineCount > 0
+            DIVIDE totalLineLength BY contentLineCount GIVING avgLineLength ROUNDED
         END-IF
+        MOVE avgLineLength TO avgLineLength-disp
 
+        DISPLAY "INPUT LINES READ    " totalInputLines
+        DISPLAY "OUTPUT LINES WRITTEN" SPACE currLineNum
+        DISPLAY "WORDS PROCESSED     " totalWords
+        DISPLAY "AVG OUTPUT LEN      " avgLineLength-disp
 
-        inspect maxLineNum tallying tally-count for leading zeros.
-        move maxLineNum (tally-count + 1 : length of maxLineNum - tally-count) to left-justified-int.
-        DISPLAY "LONG   " left-justified-int maxLine
+        MOVE SPACE TO outputLine
+        WRITE outputLine
+        MOVE SPACE TO outputLine
+        STRING "INPUT LINES READ    " totalInputLines DELIMITED BY SIZE INTO outputLine
+        WRITE outputLine
+        MOVE SPACE TO outputLine
+        STRING "OUTPUT LINES WRITTEN " currLineNum DELIMITED BY SIZE INTO outputLine
+        WRITE outputLine
+        MOVE SPACE TO outputLine
+        STRING "WORDS PROCESSED     " totalWords DELIMITED BY SIZE INTO outputLine
+        WRITE outputLine
+        MOVE SPACE TO outputLine
+        STRING "AVG OUTPUT LEN      " avgLineLength-disp DELIMITED BY SIZE INTO outputLine
+        WRITE outputLine
 
-        MOVE ZERO TO tally-count
-        inspect minLineNum tallying tally-count for leading zeros.
-        move minLineNum (tally-count + 1 : length of minLineNum - tally-count) to left-justified-int.
-        DISPLAY "SHORT  " left-justified-int minLine
+        CLOSE OutputFile
+        CLOSE WarningFile
+        .
 
+    Check-Input-Overflow.
+        *>status 04 means a short/oversize record was delivered as-is; status 06
+        *>means the physical line was longer than the 512-char buffer and got
+        *>split across more than one READ -- both are silent data loss to flag
+        IF inputFileStatus = "04" OR inputFileStatus = "06"
+            MOVE SPACE TO warnMsg
+            STRING "INPUT LINE " totalInputLines " EXCEEDS 512 CHARS - SPLIT/TRUNCATED" DELIMITED BY SIZE INTO warnMsg
+            CALL 'write-warning' USING warnMsg, reportState
+        END-IF
+        .
 
-    GOBACK
-    .
+    Flush-Paragraph-Break.
+        *>a blank input line marks a paragraph break -- flush whatever is
+        *>pending in currLine first, then pass the blank line straight through
+        *>as its own output line instead of letting the reflow merge it away
+        IF currLine NOT = SPACE
+            CALL 'print-line' USING currLineNum, currLine, reportState
+
+            ADD function length(function trim(currLine)) TO totalLineLength
+            ADD 1 TO contentLineCount
+
+            IF function length(function trim (currLine)) >= function length(function trim(maxLine)) THEN
+                MOVE currLine TO maxLine
+                MOVE currLineNum TO maxLineNum
+            END-IF
+
+            IF function length(function trim (currLine)) <= function length(function trim(minLine)) THEN
+                MOVE currLine TO minLine
+                MOVE currLineNum TO minLineNum
+            END-IF
+
+            ADD 1 TO currLineNum
+            MOVE SPACE TO currLine
+        END-IF
+
+        CALL 'print-line' USING currLineNum, currLine, reportState
+        ADD 1 TO currLineNum
+        .
+
+    Write-Checkpoint.
+        *>a WRITE call returning to the program only means the runtime accepted
+        *>the record -- the OS can still hold it in a buffer that a kill -9
+        *>never gets to flush, so a checkpointed rs-outputLineCount would not
+        *>actually be durable on disk yet. CLOSE forces that flush; reopening
+        *>EXTEND immediately after picks back up at the same end-of-file so
+        *>print-line/print-footer's later WRITEs are unaffected. Do this before
+        *>persisting the count below, so the checkpoint never claims a line is
+        *>safely on disk before it actually is.
+        CLOSE OutputFile
+        OPEN EXTEND OutputFile
+        CLOSE WarningFile
+        OPEN EXTEND WarningFile
+
+        MOVE totalInputLines TO ckpt-input-count
+        MOVE currLineNum TO ckpt-currLineNum
+        MOVE maxLineNum TO ckpt-maxLineNum
+        MOVE minLineNum TO ckpt-minLineNum
+        MOVE totalWords TO ckpt-totalWords
+        MOVE totalLineLength TO ckpt-totalLineLength
+        MOVE contentLineCount TO ckpt-contentLineCount
+        MOVE rs-pageNumber TO ckpt-pageNumber
+        MOVE rs-lineOnPage TO ckpt-lineOnPage
+        MOVE currLine TO ckpt-currLine
+        MOVE maxLine TO ckpt-maxLine
+        MOVE minLine TO ckpt-minLine
+        MOVE rs-outputLineCount TO ckpt-outputLineCount
+        MOVE rs-warningLineCount TO ckpt-warningLineCount
+        MOVE rs-runTimestamp TO ckpt-runTimestamp
+
+        *>write the new checkpoint under a temp name and rename it over the live
+        *>checkpoint so a kill mid-write can never leave a truncated/empty
+        *>.CKPT behind -- the rename is a single filesystem operation
+        MOVE checkpointFilename TO checkpointRealFilename
+        MOVE SPACE TO checkpointFilename
+        STRING function trim(checkpointRealFilename) DELIMITED BY SIZE
+            ".TMP" DELIMITED BY SIZE
+            INTO checkpointFilename
+
+        OPEN OUTPUT CheckpointFile
+        WRITE checkpointRecord
+        CLOSE CheckpointFile
+
+        CALL "CBL_RENAME_FILE" USING checkpointFilename, checkpointRealFilename
+
+        MOVE checkpointRealFilename TO checkpointFilename
+        .
+
+    Load-Checkpoint.
+        MOVE 0 TO END-OF-CHECKPOINT
+        OPEN INPUT CheckpointFile
+        IF checkpointFileStatus = "35"
+            *>no .CKPT file exists yet for this input file at all -- the normal
+            *>state for the very first restart attempt -- fall into the same
+            *>"nothing to resume" path used when the file exists but is empty
+            MOVE 1 TO END-OF-CHECKPOINT
+        ELSE
+            READ CheckpointFile
+                AT END MOVE 1 TO END-OF-CHECKPOINT
+            END-READ
+        END-IF
+
+        IF END-OF-CHECKPOINT = 1
+            DISPLAY "WARNING: no checkpoint found for " function trim(filename) " - starting from the beginning"
+            IF checkpointFileStatus NOT = "35"
+                CLOSE CheckpointFile
+            END-IF
+        ELSE
+            MOVE ckpt-input-count TO totalInputLines
+            MOVE ckpt-input-count TO skipCount
+            MOVE ckpt-currLineNum TO currLineNum
+            MOVE ckpt-maxLineNum TO maxLineNum
+            MOVE ckpt-minLineNum TO minLineNum
+            MOVE ckpt-totalWords TO totalWords
+            MOVE ckpt-totalLineLength TO totalLineLength
+            MOVE ckpt-contentLineCount TO contentLineCount
+            MOVE ckpt-pageNumber TO rs-pageNumber
+            MOVE ckpt-lineOnPage TO rs-lineOnPage
+            MOVE ckpt-currLine TO currLine
+            MOVE ckpt-maxLine TO maxLine
+            MOVE ckpt-minLine TO minLine
+            MOVE ckpt-outputLineCount TO rs-outputLineCount
+            MOVE ckpt-warningLineCount TO rs-warningLineCount
+            MOVE ckpt-runTimestamp TO rs-runTimestamp
+            CLOSE CheckpointFile
+            DISPLAY "RESTART: resuming " function trim(filename) " after input record " totalInputLines
+        END-IF
+        .
+
+    Skip-Processed-Records.
+        PERFORM VARYING skipIndex FROM 1 BY 1 UNTIL skipIndex > skipCount
+            READ InputFile
+                AT END MOVE 1 TO END-OF-FILE
+            END-READ
+        END-PERFORM
+        .
+
+    Repair-Output-File.
+        *>a process killed mid-WRITE can leave OutputFile's last physical line
+        *>on disk truncated or garbled -- GnuCOBOL's LINE SEQUENTIAL writer can
+        *>flush mid-record, not just mid-newline -- and OPEN EXTEND would blindly
+        *>append the first post-restart line onto whatever is left of that torn
+        *>record. The checkpoint's rs-outputLineCount is the number of records
+        *>known to have been completely written as of the last successful
+        *>checkpoint, so rebuild the file by copying only that many records
+        *>through to a fresh file and discarding anything beyond it -- torn or
+        *>not -- before swapping it in with the same temp-file-and-rename
+        *>technique already used for the checkpoint file.
+        OPEN INPUT OutputFile
+        IF outputFileStatus NOT = "35"
+            MOVE SPACE TO repairFilename
+            STRING function trim(outputFilename) DELIMITED BY SIZE
+                ".REPAIR" DELIMITED BY SIZE
+                INTO repairFilename
+            OPEN OUTPUT RepairFile
+            MOVE 0 TO END-OF-REPAIR
+            MOVE 0 TO repairLineCount
+            PERFORM UNTIL END-OF-REPAIR = 1 OR repairLineCount >= rs-outputLineCount
+                READ OutputFile
+                    AT END MOVE 1 TO END-OF-REPAIR
+                END-READ
+                IF END-OF-REPAIR NOT = 1
+                    MOVE outputLine TO repairLine
+                    WRITE repairLine
+                    IF repairFileStatus NOT = "00"
+                        *>a record the checkpoint believed was safely flushed still
+                        *>came back unwritable -- e.g. it absorbed stray bytes from
+                        *>an interrupted flush that only a kill -9 could produce --
+                        *>treat it as the true corruption boundary and stop here
+                        *>rather than trust anything from this record onward
+                        MOVE 1 TO END-OF-REPAIR
+                    ELSE
+                        ADD 1 TO repairLineCount
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE OutputFile
+            CLOSE RepairFile
+            CALL "CBL_RENAME_FILE" USING repairFilename, outputFilename
+        END-IF
+        .
+
+    Repair-Warning-File.
+        *>same checkpointed-count truncation as Repair-Output-File, applied to
+        *>the shared warnings file before it too is opened EXTEND on a restart
+        OPEN INPUT WarningFile
+        IF warningFileStatus NOT = "35"
+            MOVE SPACE TO repairFilename
+            STRING function trim(warningFilename) DELIMITED BY SIZE
+                ".REPAIR" DELIMITED BY SIZE
+                INTO repairFilename
+            OPEN OUTPUT RepairFile
+            MOVE 0 TO END-OF-REPAIR
+            MOVE 0 TO repairLineCount
+            PERFORM UNTIL END-OF-REPAIR = 1 OR repairLineCount >= rs-warningLineCount
+                READ WarningFile
+                    AT END MOVE 1 TO END-OF-REPAIR
+                END-READ
+                IF END-OF-REPAIR NOT = 1
+                    MOVE warningLine TO repairLine
+                    WRITE repairLine
+                    IF repairFileStatus NOT = "00"
+                        MOVE 1 TO END-OF-REPAIR
+                    ELSE
+                        ADD 1 TO repairLineCount
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE WarningFile
+            CLOSE RepairFile
+            CALL "CBL_RENAME_FILE" USING repairFilename, warningFilename
+        END-IF
+        .
+
+    Clear-Checkpoint.
+        OPEN OUTPUT CheckpointFile
+        CLOSE CheckpointFile
+        .
+
+    Get-Arguments.
+        *>arg 1: input filename (required); the literal BATCH switches to batch-driver mode
+        MOVE SPACE TO filename
+        MOVE 1 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT filename FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                DISPLAY "Usage: format <input-file> [output-file] [wrap-width] [restart] [case-mode] [page-size]"
+                DISPLAY "       format BATCH <control-file> [wrap-width] [restart] [case-mode] [page-size]"
+                DISPLAY "       case-mode: U upper, L lower, T title"
+        END-ACCEPT
+
+        IF filename = SPACE
+            DISPLAY "ERROR: input filename is required"
+            GOBACK
+        END-IF
+
+        MOVE "N" TO batchMode
+        IF function upper-case(function trim(filename)) = "BATCH"
+            MOVE "Y" TO batchMode
+        END-IF
+
+        *>arg 2: output filename, or (in BATCH mode) the control file of input filenames
+        MOVE SPACE TO outputFilename
+        MOVE 2 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT outputFilename FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT
+
+        IF batchMode = "Y"
+            MOVE outputFilename TO controlFilename
+            IF controlFilename = SPACE
+                DISPLAY "ERROR: control file is required in BATCH mode"
+                GOBACK
+            END-IF
+        ELSE
+            IF outputFilename = SPACE
+                STRING function trim(filename) DELIMITED BY SIZE
+                    ".OUT" DELIMITED BY SIZE
+                    INTO outputFilename
+            END-IF
+        END-IF
+
+        *>arg 3: wrap width (optional, defaults to 60 columns)
+        MOVE SPACE TO wrapWidthArg
+        MOVE 3 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT wrapWidthArg FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT
+
+        MOVE 60 TO wrapWidth
+        IF wrapWidthArg IS NOT EQUAL TO SPACE AND function trim(wrapWidthArg) IS NUMERIC
+            MOVE function trim(wrapWidthArg) TO wrapWidth
+        END-IF
+
+        IF wrapWidth = 0 OR wrapWidth > 132
+            MOVE 60 TO wrapWidth
+        END-IF
+
+        *>arg 4: restart flag (optional, Y resumes from the last checkpoint, defaults to N)
+        MOVE SPACE TO restartFlagArg
+        MOVE 4 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT restartFlagArg FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT
+
+        MOVE "N" TO restartFlag
+        IF function upper-case(restartFlagArg) = "Y"
+            MOVE "Y" TO restartFlag
+        END-IF
+
+        *>arg 5: case normalization mode -- U upper, L lower, T title, anything else/omitted leaves case untouched
+        MOVE SPACE TO caseModeArg
+        MOVE 5 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT caseModeArg FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT
+
+        MOVE "N" TO caseMode
+        IF function upper-case(caseModeArg) = "U" OR function upper-case(caseModeArg) = "L" OR function upper-case(caseModeArg) = "T"
+            MOVE function upper-case(caseModeArg) TO caseMode
+        END-IF
+
+        *>arg 6: report page size in lines (optional, defaults to 60 lines per page)
+        MOVE SPACE TO pageSizeArg
+        MOVE 6 TO argnum
+        DISPLAY argnum UPON ARGUMENT-NUMBER
+        ACCEPT pageSizeArg FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT
+
+        MOVE 60 TO pageSize
+        IF pageSizeArg IS NOT EQUAL TO SPACE AND function trim(pageSizeArg) IS NUMERIC
+            MOVE function trim(pageSizeArg) TO pageSize
+        END-IF
+
+        IF pageSize = 0
+            MOVE 60 TO pageSize
+        END-IF
+        .
 END PROGRAM format.
 
 IDENTIFICATION DIVISION.
@@ -120,49 +815,281 @@ PROCEDURE DIVISION USING Str.
     .
 END PROGRAM remove-nums.
 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. is-alnum-id.
+*>flags a word as an identifier worth keeping intact -- either a mixed
+*>letters+digits token (a part number) or a numeric token with punctuation
+*>embedded inside it, like a dollar amount or a slash/dash-delimited date --
+*>as opposed to a pure noise-number (with or without ordinary trailing
+*>sentence punctuation like "42." or "100!") made up of nothing but digits
+
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+01  I                   PIC 999.
+01  L                   PIC 999.
+01  has-alpha           PIC X VALUE "N".
+01  has-digit           PIC X VALUE "N".
+01  has-embedded-other  PIC X VALUE "N".
+
+LINKAGE SECTION.
+01  Str        PIC X ANY LENGTH.
+01  is-id      PIC X.
+
+PROCEDURE DIVISION USING Str, is-id.
+    MOVE function length(function trim(Str)) TO L
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > L
+
+            IF Str(I:1) IS ALPHABETIC THEN
+                MOVE "Y" TO has-alpha
+            ELSE IF Str(I:1) IS NUMERIC THEN
+                MOVE "Y" TO has-digit
+            ELSE
+                *>punctuation with a digit immediately after it is part of the
+                *>numeric token itself (a decimal point, a date/dash separator,
+                *>a leading $) and protects it the same as mixed-alpha does;
+                *>punctuation that's merely trailing/leading a plain number
+                *>(sentence punctuation) has no digit right after it, so it
+                *>doesn't protect a pure noise-number from remove-nums
+                IF I < L AND Str(I + 1:1) IS NUMERIC
+                    MOVE "Y" TO has-embedded-other
+                END-IF
+            END-IF
+
+    END-PERFORM
+
+    IF has-digit = "Y" AND (has-alpha = "Y" OR has-embedded-other = "Y")
+        MOVE "Y" TO is-id
+    ELSE
+        MOVE "N" TO is-id
+    END-IF
+
+    GOBACK
+    .
+END PROGRAM is-alnum-id.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. write-warning.
+*>writes one diagnostic line to the shared warnings file for the current
+*>input file, flagging a fixed-buffer overflow instead of truncating it silently
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT WarningFile ASSIGN TO DYNAMIC warningFilename
+ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+    FD WarningFile EXTERNAL.
+    01 warningLine PIC X(132).
+LOCAL-STORAGE SECTION.
+01  warningFilename PIC X(255).
+
+LINKAGE SECTION.
+01  msg  PIC X ANY LENGTH.
+01  reportState.
+    05 rs-filename     PIC X(255).
+    05 rs-pageSize     PIC 999.
+    05 rs-pageNumber   PIC 9(6).
+    05 rs-lineOnPage   PIC 9(6).
+    05 rs-runTimestamp PIC X(19).
+    05 rs-outputLineCount PIC 9(6).
+    05 rs-warningLineCount PIC 9(6).
+
+PROCEDURE DIVISION USING msg, reportState.
+    DISPLAY "WARNING: " function trim(msg)
+    MOVE SPACE TO warningLine
+    MOVE function trim(msg) TO warningLine
+    WRITE warningLine
+    ADD 1 TO rs-warningLineCount
+
+    GOBACK
+    .
+END PROGRAM write-warning.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. print-footer.
+*>closes out the current report page's footer banner -- called both when a
+*>page fills up mid-report and once more at end-of-file to close out a
+*>final page that didn't fill all the way to the configured page size
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT OutputFile ASSIGN TO DYNAMIC outputFilename
+ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+    FD OutputFile EXTERNAL.
+    01 outputLine PIC X(132).
+LOCAL-STORAGE SECTION.
+01  outputFilename PIC X(255).
+
+LINKAGE SECTION.
+01  reportState.
+    05 rs-filename     PIC X(255).
+    05 rs-pageSize     PIC 999.
+    05 rs-pageNumber   PIC 9(6).
+    05 rs-lineOnPage   PIC 9(6).
+    05 rs-runTimestamp PIC X(19).
+    05 rs-outputLineCount PIC 9(6).
+    05 rs-warningLineCount PIC 9(6).
+
+PROCEDURE DIVISION USING reportState.
+    IF rs-lineOnPage > 0
+        DISPLAY "----- END OF PAGE " rs-pageNumber " -----"
+
+        MOVE SPACE TO outputLine
+        STRING "----- END OF PAGE " rs-pageNumber " -----" DELIMITED BY SIZE INTO outputLine
+        WRITE outputLine
+        ADD 1 TO rs-outputLineCount
+
+        MOVE 0 TO rs-lineOnPage
+    END-IF
+
+    GOBACK
+    .
+END PROGRAM print-footer.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. print-line.
+*>writes one numbered body line into the paginated print report -- opens a
+*>new page (file name / page number / run timestamp banner) whenever the
+*>current page is empty, and closes the page out once it reaches page size
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT OutputFile ASSIGN TO DYNAMIC outputFilename
+ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+    FD OutputFile EXTERNAL.
+    01 outputLine PIC X(132).
+LOCAL-STORAGE SECTION.
+01  formatted-int  PIC ZZZZZZZ9.
+01  outputFilename PIC X(255).
+
+LINKAGE SECTION.
+01  lineNum PIC 999999.
+01  lineContent PIC X(132).
+01  reportState.
+    05 rs-filename     PIC X(255).
+    05 rs-pageSize     PIC 999.
+    05 rs-pageNumber   PIC 9(6).
+    05 rs-lineOnPage   PIC 9(6).
+    05 rs-runTimestamp PIC X(19).
+    05 rs-outputLineCount PIC 9(6).
+    05 rs-warningLineCount PIC 9(6).
+
+PROCEDURE DIVISION USING lineNum, lineContent, reportState.
+    IF rs-lineOnPage = 0
+        PERFORM Print-Page-Header
+    END-IF
+
+    MOVE lineNum TO formatted-int
+    DISPLAY formatted-int SPACE SPACE lineContent
+
+    MOVE lineContent TO outputLine
+    WRITE outputLine
+    ADD 1 TO rs-outputLineCount
+
+    ADD 1 TO rs-lineOnPage
+
+    IF rs-lineOnPage >= rs-pageSize
+        CALL 'print-footer' USING reportState
+    END-IF
+
+    GOBACK
+    .
+
+Print-Page-Header.
+    ADD 1 TO rs-pageNumber
+    DISPLAY SPACE
+    DISPLAY "FILE: " function trim(rs-filename) "  PAGE " rs-pageNumber "  " rs-runTimestamp
+    DISPLAY "----------------------------------------------------------------------"
+
+    MOVE SPACE TO outputLine
+    WRITE outputLine
+    MOVE SPACE TO outputLine
+    STRING "FILE: " function trim(rs-filename) "  PAGE " rs-pageNumber "  " rs-runTimestamp DELIMITED BY SIZE INTO outputLine
+    WRITE outputLine
+    MOVE SPACE TO outputLine
+    STRING "----------------------------------------------------------------------" DELIMITED BY SIZE INTO outputLine
+    WRITE outputLine
+    ADD 3 TO rs-outputLineCount
+    .
+END PROGRAM print-line.
+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. process-line.
 
 DATA DIVISION.
 LOCAL-STORAGE SECTION.
 
-01  I           PIC 999.
-01  word        PIC X(100) VALUE SPACE.
-01  line-length PIC 999.
+01  I                    PIC 999.
+01  word                 PIC X(100) VALUE SPACE.
+01  line-length          PIC 999.
+01  warnMsg              PIC X(200) VALUE SPACE.
+01  word-overflow-warned PIC X VALUE "N".
 
 LINKAGE SECTION.
 01  Str     PIC X ANY LENGTH.
-01  currLine PIC X(60).
+01  currLine PIC X(132).
 01 currLineNum PIC 999999.
-01 maxLine PIC X(60).
+01 maxLine PIC X(132).
 01 maxLineNum PIC 999999 VALUE 0.
-01 minLine PIC X(60).
+01 minLine PIC X(132).
 01 minLineNum PIC 999999 VALUE 0.
+01 wrapWidth PIC 999.
+01 totalWords PIC 999999.
+01 totalLineLength PIC 9(8).
+01 totalInputLines PIC 999999.
+01 caseMode PIC X.
+01 reportState.
+    05 rs-filename     PIC X(255).
+    05 rs-pageSize     PIC 999.
+    05 rs-pageNumber   PIC 9(6).
+    05 rs-lineOnPage   PIC 9(6).
+    05 rs-runTimestamp PIC X(19).
+    05 rs-outputLineCount PIC 9(6).
+    05 rs-warningLineCount PIC 9(6).
+01 contentLineCount PIC 999999.
 
 
-PROCEDURE DIVISION USING Str, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum.
+PROCEDURE DIVISION USING Str, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum, wrapWidth, totalWords, totalLineLength, totalInputLines, caseMode, reportState, contentLineCount.
 
     MOVE function length (function trim(Str)) TO line-length *>calculate the trimmed line length
     PERFORM VARYING I FROM 1 BY 1
             UNTIL I > line-length*> loop util the end of string
 
             IF Str (I:1) = SPACE THEN
-                CALL 'process-word' USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum
+                CALL 'process-word' USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum, wrapWidth, totalWords, totalLineLength, caseMode, reportState, contentLineCount
                 *>DISPLAY  function trim(word)
                 MOVE SPACE TO word
+                MOVE "N" TO word-overflow-warned
 
             ELSE
-                STRING function trim(word) DELIMITED BY SIZE
-                    Str(I:1) DELIMITED BY SIZE
-                    INTO word
-                END-STRING
+                IF function length(function trim(word)) < function length(word)
+                    STRING function trim(word) DELIMITED BY SIZE
+                        Str(I:1) DELIMITED BY SIZE
+                        INTO word
+                    END-STRING
+                ELSE
+                    IF word-overflow-warned = "N"
+                        MOVE SPACE TO warnMsg
+                        STRING "WORD ON INPUT LINE " totalInputLines " EXCEEDS " function length(word) " CHARS - TRUNCATED" DELIMITED BY SIZE INTO warnMsg
+                        CALL 'write-warning' USING warnMsg, reportState
+                        MOVE "Y" TO word-overflow-warned
+                    END-IF
+                END-IF
             END-IF
 
 
 
     END-PERFORM
 
-    CALL 'process-word' USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum
+    CALL 'process-word' USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum, wrapWidth, totalWords, totalLineLength, caseMode, reportState, contentLineCount
     *>DISPLAY  function trim(word)
 
     GOBACK
@@ -171,36 +1098,91 @@ END PROGRAM process-line.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. process-word.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT OutputFile ASSIGN TO DYNAMIC outputFilename
+ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+    FD OutputFile EXTERNAL.
+    01 outputLine PIC X(132).
 LOCAL-STORAGE SECTION.
-01 formatted-int PIC ZZZZZZZ9.
+01 outputFilename PIC X(255).
+01 is-id PIC X VALUE "N".
+01 warnMsg PIC X(200) VALUE SPACE.
 
 
 LINKAGE SECTION.
 01  word     PIC X ANY LENGTH.
-01  currLine PIC X(60).
+01  currLine PIC X(132).
 01 currLineNum PIC 999999.
-01 maxLine PIC X(60).
+01 maxLine PIC X(132).
 01 maxLineNum PIC 999999 VALUE 0.
-01 minLine PIC X(60).
+01 minLine PIC X(132).
 01 minLineNum PIC 999999 VALUE 0.
+01 wrapWidth PIC 999.
+01 totalWords PIC 999999.
+01 totalLineLength PIC 9(8).
+01 caseMode PIC X.
+01 reportState.
+    05 rs-filename     PIC X(255).
+    05 rs-pageSize     PIC 999.
+    05 rs-pageNumber   PIC 9(6).
+    05 rs-lineOnPage   PIC 9(6).
+    05 rs-runTimestamp PIC X(19).
+    05 rs-outputLineCount PIC 9(6).
+    05 rs-warningLineCount PIC 9(6).
+01 contentLineCount PIC 999999.
 
 
-PROCEDURE DIVISION USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum.
+PROCEDURE DIVISION USING word, currLine, currLineNum, maxLine, maxLineNum, minLine, minLineNum, wrapWidth, totalWords, totalLineLength, caseMode, reportState, contentLineCount.
 
-    CALL 'remove-nums' USING word *>remove numbers from the word before processing it
+    IF word NOT = SPACE
+        ADD 1 TO totalWords
+    END-IF
+
+    CALL 'is-alnum-id' USING word, is-id
+    IF is-id = "N"
+        CALL 'remove-nums' USING word *>remove digits from pure noise-numbers, but keep mixed alphanumeric identifiers intact
+    END-IF
 
     IF word = SPACE THEN
         GOBACK *>do nothing!
     END-IF
 
+    EVALUATE caseMode
+        WHEN "U"
+            MOVE function upper-case(word) TO word
+        WHEN "L"
+            MOVE function lower-case(word) TO word
+        WHEN "T"
+            MOVE function lower-case(word) TO word
+            MOVE function upper-case(word(1:1)) TO word(1:1)
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+
     IF currLine = SPACE THEN
+      *>a word landing alone on an empty line can still exceed wrapWidth on its
+      *>own -- flag it same as the wrap-append case below instead of moving it
+      *>in unchecked. word is bound to LINKAGE at 100 chars (see process-line's
+      *>WORKING-STORAGE declaration) and currLine is 132, so a word can never
+      *>exceed currLine's own capacity here -- only the wrapWidth guard applies
+      IF function length(function trim(word)) > wrapWidth
+          MOVE SPACE TO warnMsg
+          STRING "WORD ON LINE " currLineNum " EXCEEDS WRAP WIDTH " wrapWidth " CHARS - LEFT UNWRAPPED" DELIMITED BY SIZE INTO warnMsg
+          CALL 'write-warning' USING warnMsg, reportState
+      END-IF
       MOVE function trim(word) TO currLine
       GOBACK
     END-IF
 
-    IF (60 >= function length (function trim(currLine)) + function length( function trim(word)) + 1) THEN
+    IF (wrapWidth >= function length (function trim(currLine)) + function length( function trim(word)) + 1) THEN
+      *>wrapWidth is clamped to 1-132 in Get-Arguments, and this branch only
+      *>runs when the combined length already fits within wrapWidth, so the
+      *>132-char currLine buffer can never overflow here -- no ON OVERFLOW needed
       STRING
           function trim(currLine) DELIMITED BY SIZE
           " " DELIMITED BY SIZE
@@ -208,8 +1190,10 @@ PROCEDURE DIVISION USING word, currLine, currLineNum, maxLine, maxLineNum, minLi
           INTO currLine
       END-STRING
     ELSE
-        MOVE currLineNum to formatted-int
-        DISPLAY formatted-int SPACE SPACE currLine
+        CALL 'print-line' USING currLineNum, currLine, reportState
+
+        ADD function length(function trim(currLine)) TO totalLineLength
+        ADD 1 TO contentLineCount
 
         IF function length(function trim (currLine)) >= function length(function trim(maxLine)) THEN
             MOVE currLine TO maxLine
@@ -222,6 +1206,18 @@ PROCEDURE DIVISION USING word, currLine, currLineNum, maxLine, maxLineNum, minLi
         END-IF
 
         ADD 1 TO currLineNum
+
+        *>the word being carried over to start the new line can itself exceed
+        *>wrapWidth (or the 132-char line buffer) -- same guard as the
+        *>currLine = SPACE case above, since this is the same situation
+        *>(a word about to be placed alone on an empty currLine)
+        IF function length(function trim(word)) > wrapWidth
+            MOVE SPACE TO warnMsg
+            STRING "WORD ON LINE " currLineNum " EXCEEDS WRAP WIDTH " wrapWidth " CHARS - LEFT UNWRAPPED" DELIMITED BY SIZE INTO warnMsg
+            CALL 'write-warning' USING warnMsg, reportState
+        END-IF
+        *>same reasoning as the currLine = SPACE case above -- word can never
+        *>exceed currLine's 132-char capacity, so no companion length(currLine) check here
         MOVE function trim(word) TO currLine
     END-IF
 
